@@ -0,0 +1,78 @@
+//ACCHARRY JOB (ACCTNO),'ACCEPT/HARRY CHAIN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DRIVES ACCEPT_IT INTO HARRY_LASERS SO THE CODES ACCEPT_IT    *
+//* NORMALIZES FEED STRAIGHT INTO THE SIGHTLINE CHECKS.          *
+//* HARRYSTEP ONLY RUNS IF ACCSTEP COMES BACK RC 0. A NONZERO    *
+//* RC FROM EITHER STEP ROUTES TO THE NOTIFY STEP INSTEAD OF     *
+//* LETTING THE JOB FALL THROUGH SILENTLY.                       *
+//*--------------------------------------------------------------*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.HARRY.REPORTOUT) -
+              LIMIT(14) -
+              SCRATCH -
+              NOEMPTY)
+  SET MAXCC = 0
+/*
+//*
+//ACCSTEP  EXEC PGM=ACCEPT_IT
+//STEPLIB  DD DISP=SHR,DSN=PROD.LOADLIB
+//SYSIN    DD DISP=SHR,DSN=PROD.ACCEPT.INPUT
+//PRINTOUT DD DISP=SHR,DSN=PROD.ACCEPT.PRINTOUT
+//AUDITFILE DD DISP=SHR,DSN=PROD.ACCEPT.AUDITFILE
+//SYSOUT   DD SYSOUT=*
+//*
+//         IF (ACCSTEP.RC = 0) THEN
+//HARRYSTEP EXEC PGM=HARRY_LASERS
+//STEPLIB  DD DISP=SHR,DSN=PROD.LOADLIB
+//* NO PRE-SORT HERE - CASE LINES ARE FREE-FORMAT, SPACE-DELIMITED
+//* TEXT WHERE THE SIGHTING POINT AND ZONE-ID TOKENS DON'T SIT IN
+//* FIXED COLUMNS (AN OPTIONAL UNIT/CORRIDOR TOKEN AND VARYING
+//* DIGIT WIDTHS SHIFT THEM AROUND), SO A POSITIONAL SORT FIELD
+//* CAN'T ACTUALLY GROUP RECORDS BY ZONE-ID THE WAY HARRY_LASERS'
+//* OBSTRMASTER LOOKUP CACHE WOULD NEED. PRODUCTION EXTRACTS
+//* ALREADY COME GROUPED BY ZONE, WHICH IS WHAT FEEDS THE CACHE.
+//SYSIN    DD DISP=SHR,DSN=PROD.HARRY.INPUT
+//* EACH RUN ROLLS A NEW GENERATION ONTO THE GDG SO A WEEK-OLD
+//* REPORT CAN STILL BE PULLED BACK BY RELATIVE GENERATION NUMBER
+//* (E.G. PROD.HARRY.REPORTOUT(0) FOR TODAY'S, (-1) FOR YESTERDAY'S).
+//REPORTOUT DD DSN=PROD.HARRY.REPORTOUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//OBSTRMASTER DD DISP=SHR,DSN=PROD.HARRY.OBSTRMASTER
+//REJECTFILE DD DISP=SHR,DSN=PROD.HARRY.REJECTFILE
+//CSVOUT   DD DISP=SHR,DSN=PROD.HARRY.CSVOUT
+//ALERTFILE DD DISP=SHR,DSN=PROD.HARRY.ALERTQ
+//CHECKPOINT DD DISP=SHR,DSN=PROD.HARRY.CHECKPOINT
+//SYSOUT   DD SYSOUT=*
+//         ENDIF
+//*
+//         IF (HARRYSTEP.RC <= 4) THEN
+//HARRYTRND EXEC PGM=HARRYTRND
+//STEPLIB  DD DISP=SHR,DSN=PROD.LOADLIB
+//* ROLLS UP THE LAST WEEK OF ARCHIVED REPORTOUT GENERATIONS INTO
+//* A YES/NO-PER-ZONE TREND LINE. (0) IS TODAY'S GENERATION, JUST
+//* CATALOGED BY HARRYSTEP ABOVE.
+//REPORTHIST DD DISP=SHR,DSN=PROD.HARRY.REPORTOUT(0)
+//         DD DISP=SHR,DSN=PROD.HARRY.REPORTOUT(-1)
+//         DD DISP=SHR,DSN=PROD.HARRY.REPORTOUT(-2)
+//         DD DISP=SHR,DSN=PROD.HARRY.REPORTOUT(-3)
+//         DD DISP=SHR,DSN=PROD.HARRY.REPORTOUT(-4)
+//         DD DISP=SHR,DSN=PROD.HARRY.REPORTOUT(-5)
+//         DD DISP=SHR,DSN=PROD.HARRY.REPORTOUT(-6)
+//TRENDOUT DD DISP=SHR,DSN=PROD.HARRY.TRENDOUT
+//SYSOUT   DD SYSOUT=*
+//         ENDIF
+//*
+//         IF (ACCSTEP.RC > 0 OR HARRYSTEP.RC > 0) THEN
+//NOTIFY   EXEC PGM=IEBGENER
+//SYSUT1   DD *
+ACCEPT_IT/HARRY_LASERS CHAIN FAILED - CHECK STEP RETURN CODES
+/*
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//         ENDIF
