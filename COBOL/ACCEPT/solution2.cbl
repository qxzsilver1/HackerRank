@@ -1,26 +1,116 @@
-       IDENTIFICATION DIVISION.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ACCEPT_IT.
 
-       PROGRAM-ID. ACCEPT_IT.
-       
-       ENVIRONMENT DIVISION.
-      
-       DATA DIVISION.
-       
-      		WORKING-STORAGE SECTION.
-      		01 variable_name PIC 9(2) .
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
 
+            SELECT PRINTOUT ASSIGN TO "PRINTOUT"
+                ORGANIZATION LINE SEQUENTIAL.
+            SELECT AUDITFILE ASSIGN TO "AUDITFILE"
+                ORGANIZATION LINE SEQUENTIAL.
 
-       PROCEDURE DIVISION.
-            ACCEPT variable_name.
+        DATA DIVISION.
+         FILE SECTION.
+         FD PRINTOUT.
+         01 PRINT-REC PIC X(80).
 
-            IF  variable_name EQUAL 3
-                MOVE 32       TO variable_name
-            ELSE 
-                MOVE 23       TO variable_name
-            END-IF.
+         FD AUDITFILE.
+         01 AUDIT-REC PIC X(100).
 
-            DISPLAY "THE NUMBER IS " variable_name.      
+         WORKING-STORAGE SECTION.
+         01 variable_name PIC 9(2).
+         01 WS-ORIGINAL-CODE PIC 9(2).
+         01 WS-OUTPUT-CODE PIC 9(2).
+         01 WS-RUN-TIMESTAMP PIC X(26).
 
-            STOP RUN.
-      
-       END PROGRAM ACCEPT_IT.
+         01 WS-PARM-FROM PIC 9(2).
+         01 WS-PARM-TO   PIC 9(2).
+         01 WS-CONFIRM   PIC X VALUE SPACE.
+         01 WS-VALID-ENTRY-SW PIC X VALUE "N".
+             88 VALID-ENTRY VALUE "Y".
+         01 WS-PARM-WARNING-SW PIC X VALUE "N".
+             88 PARM-FROM-NOT-FOUND VALUE "Y".
+
+         COPY XLATETBL.
+
+         LINKAGE SECTION.
+         01 WS-RUN-PARM.
+            05 WS-PARM-LEN  PIC S9(4) COMP.
+            05 WS-PARM-TEXT PIC X(4).
+
+        PROCEDURE DIVISION USING WS-RUN-PARM.
+         OPEN OUTPUT PRINTOUT.
+         OPEN EXTEND AUDITFILE.
+         MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+         IF WS-PARM-LEN = 4
+             PERFORM APPLY-PARM-OVERRIDE
+         END-IF.
+         PERFORM UNTIL VALID-ENTRY
+             DISPLAY "ENTER A VALUE (00-99): "
+             ACCEPT variable_name
+             IF variable_name NUMERIC
+                 SET VALID-ENTRY TO TRUE
+             ELSE
+                 DISPLAY "VALUE MUST BE 00-99, RE-ENTER"
+             END-IF
+         END-PERFORM.
+
+         MOVE variable_name TO WS-ORIGINAL-CODE.
+
+         SET WS-XLATE-IDX TO 1.
+         SEARCH WS-XLATE-ENTRY
+             AT END
+                 MOVE WS-XLATE-DEFAULT-TO TO WS-OUTPUT-CODE
+             WHEN WS-XLATE-FROM (WS-XLATE-IDX) EQUAL variable_name
+                 MOVE WS-XLATE-TO (WS-XLATE-IDX) TO WS-OUTPUT-CODE
+         END-SEARCH.
+
+         IF WS-OUTPUT-CODE NOT EQUAL WS-ORIGINAL-CODE
+             DISPLAY "ENTRY " WS-ORIGINAL-CODE
+                 " WOULD BE REMAPPED TO " WS-OUTPUT-CODE
+                 " - ACCEPT REMAP? (Y/N)"
+             ACCEPT WS-CONFIRM
+             IF WS-CONFIRM NOT EQUAL "Y" AND WS-CONFIRM NOT EQUAL "y"
+                 MOVE WS-ORIGINAL-CODE TO WS-OUTPUT-CODE
+             END-IF
+         END-IF.
+
+         MOVE WS-OUTPUT-CODE TO variable_name.
+
+         MOVE SPACES TO PRINT-REC.
+         STRING "THE NUMBER IS " variable_name DELIMITED BY SIZE
+             INTO PRINT-REC.
+         WRITE PRINT-REC.
+
+         MOVE SPACES TO AUDIT-REC.
+         STRING "ORIGINAL=" WS-ORIGINAL-CODE
+                " TRANSLATED=" WS-OUTPUT-CODE
+                " RUN-TS=" WS-RUN-TIMESTAMP
+                DELIMITED BY SIZE INTO AUDIT-REC.
+         WRITE AUDIT-REC.
+
+         IF PARM-FROM-NOT-FOUND
+             MOVE 8 TO RETURN-CODE
+         ELSE
+             MOVE 0 TO RETURN-CODE
+         END-IF.
+         CLOSE PRINTOUT AUDITFILE.
+         STOP RUN.
+
+        APPLY-PARM-OVERRIDE.
+         MOVE WS-PARM-TEXT (1:2) TO WS-PARM-FROM.
+         MOVE WS-PARM-TEXT (3:2) TO WS-PARM-TO.
+         SET WS-XLATE-IDX TO 1.
+         SEARCH WS-XLATE-ENTRY
+             AT END
+                 SET PARM-FROM-NOT-FOUND TO TRUE
+                 MOVE SPACES TO PRINT-REC
+                 STRING "** PARM OVERRIDE IGNORED - FROM CODE "
+                     WS-PARM-FROM " NOT FOUND IN XLATETBL"
+                     DELIMITED BY SIZE INTO PRINT-REC
+                 WRITE PRINT-REC
+             WHEN WS-XLATE-FROM (WS-XLATE-IDX) EQUAL WS-PARM-FROM
+                 MOVE WS-PARM-TO TO WS-XLATE-TO (WS-XLATE-IDX)
+         END-SEARCH.
+        END PROGRAM ACCEPT_IT.
