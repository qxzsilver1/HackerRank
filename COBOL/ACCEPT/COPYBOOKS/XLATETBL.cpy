@@ -0,0 +1,19 @@
+        01 WS-XLATE-VALUES.
+           05 FILLER PIC 9(4) VALUE 0332.
+           05 FILLER PIC 9(4) VALUE 0123.
+           05 FILLER PIC 9(4) VALUE 0223.
+           05 FILLER PIC 9(4) VALUE 0423.
+           05 FILLER PIC 9(4) VALUE 0523.
+           05 FILLER PIC 9(4) VALUE 0623.
+           05 FILLER PIC 9(4) VALUE 0723.
+           05 FILLER PIC 9(4) VALUE 0823.
+           05 FILLER PIC 9(4) VALUE 0923.
+           05 FILLER PIC 9(4) VALUE 0023.
+
+        01 WS-XLATE-TABLE REDEFINES WS-XLATE-VALUES.
+           05 WS-XLATE-ENTRY OCCURS 10 TIMES
+                              INDEXED BY WS-XLATE-IDX.
+              10 WS-XLATE-FROM PIC 9(2).
+              10 WS-XLATE-TO   PIC 9(2).
+
+        01 WS-XLATE-DEFAULT-TO PIC 9(2) VALUE 23.
