@@ -1,19 +1,53 @@
-       IDENTIFICATION DIVISION.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ACCEPT_IT.
 
-       PROGRAM-ID. ACCEPT_IT.
-       
-       ENVIRONMENT DIVISION.
-      
-       DATA DIVISION.
-       
-            WORKING-STORAGE SECTION.
-            01 variable_name PIC 9(2) .
-    
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
 
-       PROCEDURE DIVISION.
-      
-            ACCEPT variable_name.
-            DISPLAY "THE NUMBER IS ",variable_name.
-            STOP RUN.
-      
-       END PROGRAM ACCEPT_IT.
+            SELECT PRINTOUT ASSIGN TO "PRINTOUT"
+                ORGANIZATION LINE SEQUENTIAL.
+            SELECT AUDITFILE ASSIGN TO "AUDITFILE"
+                ORGANIZATION LINE SEQUENTIAL.
+
+        DATA DIVISION.
+         FILE SECTION.
+         FD PRINTOUT.
+         01 PRINT-REC PIC X(80).
+
+         FD AUDITFILE.
+         01 AUDIT-REC PIC X(100).
+
+         WORKING-STORAGE SECTION.
+         01 variable_name PIC 9(2).
+         01 WS-RUN-TIMESTAMP PIC X(26).
+         01 WS-VALID-ENTRY-SW PIC X VALUE "N".
+             88 VALID-ENTRY VALUE "Y".
+
+        PROCEDURE DIVISION.
+         OPEN OUTPUT PRINTOUT
+         OPEN EXTEND AUDITFILE
+         PERFORM UNTIL VALID-ENTRY
+             DISPLAY "ENTER A VALUE (00-99): "
+             ACCEPT variable_name
+             IF variable_name NUMERIC
+                 SET VALID-ENTRY TO TRUE
+             ELSE
+                 DISPLAY "VALUE MUST BE 00-99, RE-ENTER"
+             END-IF
+         END-PERFORM
+         MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+         MOVE SPACES TO PRINT-REC
+         STRING "THE NUMBER IS " variable_name DELIMITED BY SIZE
+             INTO PRINT-REC
+         WRITE PRINT-REC
+         MOVE SPACES TO AUDIT-REC
+         STRING "ORIGINAL=" variable_name
+                " OUTPUT=" variable_name
+                " RUN-TS=" WS-RUN-TIMESTAMP
+                DELIMITED BY SIZE INTO AUDIT-REC
+         WRITE AUDIT-REC
+         MOVE 0 TO RETURN-CODE
+         CLOSE PRINTOUT AUDITFILE
+         STOP RUN.
+        END PROGRAM ACCEPT_IT.
