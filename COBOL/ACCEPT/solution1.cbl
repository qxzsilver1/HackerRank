@@ -6,24 +6,72 @@
         FILE-CONTROL.
 
             SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+            SELECT PRINTOUT ASSIGN TO "PRINTOUT"
+                ORGANIZATION LINE SEQUENTIAL.
+            SELECT AUDITFILE ASSIGN TO "AUDITFILE"
+                ORGANIZATION LINE SEQUENTIAL.
 
         DATA DIVISION.
          FILE SECTION.
          FD SYSIN.
          01 input_line PIC 9(2).
-         88 EOF VALUE HIGH-VALUES.
-      
+
+         FD PRINTOUT.
+         01 PRINT-REC PIC X(80).
+
+         FD AUDITFILE.
+         01 AUDIT-REC PIC X(100).
+
          WORKING-STORAGE SECTION.
          01 variable_name PIC 9(2).
+         01 WS-EOF-SW PIC X VALUE "N".
+             88 EOF VALUE "Y".
+         01 WS-RUN-TIMESTAMP PIC X(26).
+         01 WS-VALID-ENTRY-SW PIC X VALUE "N".
+             88 VALID-ENTRY VALUE "Y".
 
 
         PROCEDURE DIVISION.
          OPEN INPUT SYSIN.
+         OPEN OUTPUT PRINTOUT.
+         OPEN EXTEND AUDITFILE.
+         MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
          READ SYSIN
              AT END SET EOF TO TRUE
          END-READ.
-         DISPLAY "THE NUMBER IS " input_line WITH NO ADVANCING.
-         ACCEPT variable_name.
-         CLOSE SYSIN.
+         IF EOF
+             MOVE 4 TO RETURN-CODE
+             GO TO END-OF-RUN
+         END-IF.
+         IF input_line NOT NUMERIC
+             MOVE SPACES TO PRINT-REC
+             STRING "** REJECTED - NON-NUMERIC INPUT: " input_line
+                 DELIMITED BY SIZE INTO PRINT-REC
+             WRITE PRINT-REC
+             MOVE 8 TO RETURN-CODE
+             GO TO END-OF-RUN
+         END-IF.
+         PERFORM UNTIL VALID-ENTRY
+             DISPLAY "THE NUMBER IS " input_line WITH NO ADVANCING
+             ACCEPT variable_name
+             IF variable_name NUMERIC
+                 SET VALID-ENTRY TO TRUE
+             ELSE
+                 DISPLAY "VALUE MUST BE 00-99, RE-ENTER"
+             END-IF
+         END-PERFORM.
+         MOVE SPACES TO PRINT-REC.
+         STRING "THE NUMBER IS " input_line DELIMITED BY SIZE
+             INTO PRINT-REC.
+         WRITE PRINT-REC.
+         MOVE SPACES TO AUDIT-REC.
+         STRING "ORIGINAL=" input_line
+                " CONSOLE-ENTRY=" variable_name
+                " RUN-TS=" WS-RUN-TIMESTAMP
+                DELIMITED BY SIZE INTO AUDIT-REC.
+         WRITE AUDIT-REC.
+         MOVE 0 TO RETURN-CODE.
+         END-OF-RUN.
+         CLOSE SYSIN PRINTOUT AUDITFILE.
          STOP RUN.
         END PROGRAM ACCEPT_IT.
