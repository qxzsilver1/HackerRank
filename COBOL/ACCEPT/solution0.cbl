@@ -5,29 +5,166 @@
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
 
-            SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+            SELECT SYSIN ASSIGN TO "SYSIN" ORGANIZATION LINE SEQUENTIAL.
+            SELECT PRINTOUT ASSIGN TO "PRINTOUT"
+                ORGANIZATION LINE SEQUENTIAL.
+            SELECT AUDITFILE ASSIGN TO "AUDITFILE"
+                ORGANIZATION LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
 
         DATA DIVISION.
          FILE SECTION.
          FD SYSIN.
          01 input_line PIC 9(36).
-         88 EOF VALUE HIGH-VALUES.
-      
+
+         FD PRINTOUT.
+         01 PRINT-REC PIC X(80).
+
+         FD AUDITFILE.
+         01 AUDIT-REC PIC X(130).
+
          WORKING-STORAGE SECTION.
          01 variable_name PIC 9(2) VALUE ZERO.
+         01 WS-EOF-SW PIC X VALUE "N".
+             88 EOF VALUE "Y".
+         01 WS-AUDIT-STATUS PIC XX.
+         01 WS-AUDIT-EOF-SW PIC X VALUE "N".
+             88 AUDIT-EOF VALUE "Y".
+         01 WS-TODAY PIC X(08).
+         01 WS-PRIOR-CODE PIC 9(36).
+         01 WS-REJECT-COUNT PIC 9(5) VALUE ZERO.
+         01 WS-RECORD-COUNT PIC 9(5) VALUE ZERO.
+         01 WS-DUPLICATE-COUNT PIC 9(5) VALUE ZERO.
+         01 WS-RERUN-SKIP-COUNT PIC 9(5) VALUE ZERO.
+         01 WS-PRIOR-SEEN-COUNT PIC 9(5) VALUE ZERO.
+         01 WS-RUN-TIMESTAMP PIC X(26).
+         01 WS-END-TIMESTAMP PIC X(26).
+         01 WS-RECORD-COUNT-ED PIC Z(4)9.
+
+         01 WS-DUP-SW PIC X VALUE "N".
+             88 DUPLICATE-NOT-FOUND VALUE "N".
+             88 DUPLICATE-FOUND VALUE "Y".
+         01 WS-SEEN-COUNT PIC 9(5) VALUE ZERO.
+         01 WS-SEEN-TABLE.
+             05 WS-SEEN-CODE OCCURS 2000 TIMES
+                              INDEXED BY SEEN-IDX
+                              PIC 9(36).
 
 
         PROCEDURE DIVISION.
          OPEN INPUT SYSIN
+         OPEN OUTPUT PRINTOUT
+         MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+         PERFORM LOAD-TODAYS-AUDIT
+         OPEN EXTEND AUDITFILE
          READ SYSIN
              AT END SET EOF TO TRUE
          END-READ
          PERFORM UNTIL EOF
-             DISPLAY "THE NUMBER IS " input_line
+             ADD 1 TO WS-RECORD-COUNT
+             MOVE SPACES TO PRINT-REC
+             IF input_line NOT NUMERIC
+                 ADD 1 TO WS-REJECT-COUNT
+                 STRING "** REJECTED - NON-NUMERIC INPUT: " input_line
+                     DELIMITED BY SIZE INTO PRINT-REC
+                 WRITE PRINT-REC
+             ELSE
+                 PERFORM CHECK-DUPLICATE
+                 IF DUPLICATE-FOUND
+                     IF SEEN-IDX <= WS-PRIOR-SEEN-COUNT
+                         ADD 1 TO WS-RERUN-SKIP-COUNT
+                         STRING "** ALREADY PROCESSED - SKIPPING: "
+                             input_line
+                             DELIMITED BY SIZE INTO PRINT-REC
+                         WRITE PRINT-REC
+                     ELSE
+                         ADD 1 TO WS-DUPLICATE-COUNT
+                         STRING "** DUPLICATE CODE DETECTED: "
+                             input_line
+                             DELIMITED BY SIZE INTO PRINT-REC
+                         WRITE PRINT-REC
+                     END-IF
+                 ELSE
+                     PERFORM REMEMBER-CODE
+                     STRING "THE NUMBER IS " input_line
+                         DELIMITED BY SIZE INTO PRINT-REC
+                     WRITE PRINT-REC
+                     MOVE SPACES TO AUDIT-REC
+                     STRING "ORIGINAL=" input_line
+                            " OUTPUT=" input_line
+                            " RUN-TS=" WS-RUN-TIMESTAMP
+                            DELIMITED BY SIZE INTO AUDIT-REC
+                     WRITE AUDIT-REC
+                 END-IF
+             END-IF
              READ SYSIN
                  AT END SET EOF TO TRUE
              END-READ
          END-PERFORM
-         CLOSE SYSIN
+         IF WS-RECORD-COUNT = ZERO
+             MOVE 4 TO RETURN-CODE
+         ELSE
+             IF WS-REJECT-COUNT > ZERO OR WS-DUPLICATE-COUNT > ZERO
+                 MOVE 8 TO RETURN-CODE
+             ELSE
+                 MOVE 0 TO RETURN-CODE
+             END-IF
+         END-IF
+         PERFORM WRITE-STAT-LINE
+         CLOSE SYSIN PRINTOUT AUDITFILE
          STOP RUN.
+
+        WRITE-STAT-LINE.
+         MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP
+         MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-ED
+         MOVE SPACES TO PRINT-REC
+         STRING "** RUN STATS - RECORDS=" WS-RECORD-COUNT-ED
+             " START=" WS-RUN-TIMESTAMP
+             DELIMITED BY SIZE INTO PRINT-REC
+         WRITE PRINT-REC
+         MOVE SPACES TO PRINT-REC
+         STRING "** RUN STATS - END=" WS-END-TIMESTAMP
+             DELIMITED BY SIZE INTO PRINT-REC
+         WRITE PRINT-REC.
+
+        LOAD-TODAYS-AUDIT.
+         MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+         OPEN INPUT AUDITFILE
+         IF WS-AUDIT-STATUS EQUAL "00"
+             READ AUDITFILE
+                 AT END SET AUDIT-EOF TO TRUE
+             END-READ
+             PERFORM UNTIL AUDIT-EOF
+                 IF AUDIT-REC (98:8) EQUAL WS-TODAY
+                     MOVE AUDIT-REC (10:36) TO WS-PRIOR-CODE
+                     PERFORM REMEMBER-PRIOR-CODE
+                 END-IF
+                 READ AUDITFILE
+                     AT END SET AUDIT-EOF TO TRUE
+                 END-READ
+             END-PERFORM
+             CLOSE AUDITFILE
+             MOVE WS-SEEN-COUNT TO WS-PRIOR-SEEN-COUNT
+         END-IF.
+
+        REMEMBER-PRIOR-CODE.
+         IF WS-SEEN-COUNT < 2000
+             ADD 1 TO WS-SEEN-COUNT
+             MOVE WS-PRIOR-CODE TO WS-SEEN-CODE (WS-SEEN-COUNT)
+         END-IF.
+
+        CHECK-DUPLICATE.
+         SET DUPLICATE-NOT-FOUND TO TRUE
+         SET SEEN-IDX TO 1
+         SEARCH WS-SEEN-CODE
+             AT END CONTINUE
+             WHEN WS-SEEN-CODE (SEEN-IDX) EQUAL input_line
+                 SET DUPLICATE-FOUND TO TRUE
+         END-SEARCH.
+
+        REMEMBER-CODE.
+         IF WS-SEEN-COUNT < 2000
+             ADD 1 TO WS-SEEN-COUNT
+             MOVE input_line TO WS-SEEN-CODE (WS-SEEN-COUNT)
+         END-IF.
         END PROGRAM ACCEPT_IT.
