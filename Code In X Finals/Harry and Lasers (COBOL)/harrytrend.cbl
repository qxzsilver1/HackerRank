@@ -0,0 +1,110 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. HARRYTRND.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT REPORTHIST ASSIGN TO "REPORTHIST"
+                ORGANIZATION LINE SEQUENTIAL.
+            SELECT TRENDOUT ASSIGN TO "TRENDOUT"
+                ORGANIZATION LINE SEQUENTIAL.
+
+        DATA DIVISION.
+         FILE SECTION.
+         FD REPORTHIST.
+         01 HIST-LINE PIC X(132).
+
+         FD TRENDOUT.
+         01 TRENDOUT-REC PIC X(80).
+
+         WORKING-STORAGE SECTION.
+         01 WS-EOF-SW PIC X VALUE "N".
+             88 EOF VALUE "Y".
+
+         01 WS-RUN-DATE        PIC X(10).
+         01 WS-ZONE-TEXT       PIC X(4).
+         01 WS-VERDICT-TEXT    PIC X(3).
+
+         01 WS-ZONE-TOTALS-TABLE.
+             05 WS-ZONE-TOTAL OCCURS 200 TIMES INDEXED BY ZONE-IDX.
+                10 WS-ZONE-KEY   PIC 9(4).
+                10 WS-ZONE-YES   PIC 9(7) VALUE ZERO.
+                10 WS-ZONE-NO    PIC 9(7) VALUE ZERO.
+         01 WS-ZONE-COUNT      PIC 9(4) VALUE ZERO.
+
+         01 WS-ZONE-KEY-ED     PIC Z(4).
+         01 WS-ZONE-YES-ED     PIC Z(6)9.
+         01 WS-ZONE-NO-ED      PIC Z(6)9.
+
+        PROCEDURE DIVISION.
+        MAIN-LOGIC.
+            OPEN INPUT REPORTHIST
+            OPEN OUTPUT TRENDOUT
+            READ REPORTHIST
+                AT END SET EOF TO TRUE
+            END-READ
+            PERFORM UNTIL EOF
+                PERFORM PROCESS-HISTORY-LINE
+                READ REPORTHIST
+                    AT END SET EOF TO TRUE
+                END-READ
+            END-PERFORM
+            PERFORM WRITE-TREND-SUMMARY
+            CLOSE REPORTHIST TRENDOUT
+            STOP RUN.
+
+        PROCESS-HISTORY-LINE.
+            IF HIST-LINE (1:9) EQUAL "RUN DATE:"
+                MOVE HIST-LINE (11:10) TO WS-RUN-DATE
+            ELSE
+                IF HIST-LINE (1:1) IS NUMERIC
+                    MOVE HIST-LINE (58:3) TO WS-VERDICT-TEXT
+                    MOVE HIST-LINE (70:4) TO WS-ZONE-TEXT
+                    IF WS-ZONE-TEXT IS NUMERIC
+                        PERFORM ACCUMULATE-ZONE-VERDICT
+                    END-IF
+                END-IF
+            END-IF.
+
+        ACCUMULATE-ZONE-VERDICT.
+            PERFORM FIND-OR-ADD-ZONE
+            IF WS-VERDICT-TEXT EQUAL "YES"
+                ADD 1 TO WS-ZONE-YES (ZONE-IDX)
+            ELSE
+                IF WS-VERDICT-TEXT EQUAL "NO "
+                    ADD 1 TO WS-ZONE-NO (ZONE-IDX)
+                END-IF
+            END-IF.
+
+        FIND-OR-ADD-ZONE.
+            SET ZONE-IDX TO 1
+            SEARCH WS-ZONE-TOTAL
+                AT END
+                    ADD 1 TO WS-ZONE-COUNT
+                    SET ZONE-IDX TO WS-ZONE-COUNT
+                    MOVE WS-ZONE-TEXT TO WS-ZONE-KEY (ZONE-IDX)
+                    MOVE ZERO TO WS-ZONE-YES (ZONE-IDX)
+                    MOVE ZERO TO WS-ZONE-NO (ZONE-IDX)
+                WHEN WS-ZONE-KEY (ZONE-IDX) EQUAL WS-ZONE-TEXT
+                    CONTINUE
+            END-SEARCH.
+
+        WRITE-TREND-SUMMARY.
+            MOVE SPACES TO TRENDOUT-REC
+            STRING "HARRY_LASERS WEEKLY TREND - ZONE / YES / NO"
+                DELIMITED BY SIZE INTO TRENDOUT-REC
+            WRITE TRENDOUT-REC
+            PERFORM VARYING ZONE-IDX FROM 1 BY 1
+                UNTIL ZONE-IDX > WS-ZONE-COUNT
+                MOVE WS-ZONE-KEY (ZONE-IDX) TO WS-ZONE-KEY-ED
+                MOVE WS-ZONE-YES (ZONE-IDX) TO WS-ZONE-YES-ED
+                MOVE WS-ZONE-NO (ZONE-IDX) TO WS-ZONE-NO-ED
+                MOVE SPACES TO TRENDOUT-REC
+                STRING "ZONE " WS-ZONE-KEY-ED
+                    "   YES=" WS-ZONE-YES-ED
+                    "   NO=" WS-ZONE-NO-ED
+                    DELIMITED BY SIZE INTO TRENDOUT-REC
+                WRITE TRENDOUT-REC
+            END-PERFORM.
+
+        END PROGRAM HARRYTRND.
