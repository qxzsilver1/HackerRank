@@ -0,0 +1,158 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. HARRYINQ.
+
+        DATA DIVISION.
+         WORKING-STORAGE SECTION.
+         01 WS-PROMPT-TEXT PIC X(79) VALUE
+             "ENTER X1 Y1 X2 Y2 XM YM (SPACE SEPARATED) AND PRESS ENTER".
+
+         01 WS-INPUT-AREA  PIC X(60).
+         01 WS-INPUT-LEN   PIC S9(4) COMP VALUE 60.
+         01 WS-RECEIVE-LEN PIC S9(4) COMP.
+
+         01 WS-RESULT-LINE PIC X(79).
+
+         01 X1           PIC S9(6) VALUE ZERO.
+         01 Y1           PIC S9(6) VALUE ZERO.
+         01 X2           PIC S9(6) VALUE ZERO.
+         01 Y2           PIC S9(6) VALUE ZERO.
+         01 XM           PIC S9(6) VALUE ZERO.
+         01 YM           PIC S9(6) VALUE ZERO.
+         01 ABC          PIC S9(36).
+         01 ABD          PIC S9(36).
+         01 CDA          PIC S9(36).
+         01 CDB          PIC S9(36).
+
+         01 WS-VERDICT    PIC X(3).
+         01 WS-OVERFLOW-SW PIC X VALUE "N".
+             88 COMPUTE-OK VALUE "N".
+             88 COMPUTE-OVERFLOW VALUE "Y".
+         01 WS-UNSTRING-SW PIC X VALUE "N".
+             88 UNSTRING-OK VALUE "N".
+             88 UNSTRING-BAD VALUE "Y".
+         01 WS-PARSE-PTR  PIC 9(4).
+         01 WS-X1-ED      PIC -ZZZZZ9.
+         01 WS-Y1-ED      PIC -ZZZZZ9.
+         01 WS-X2-ED      PIC -ZZZZZ9.
+         01 WS-Y2-ED      PIC -ZZZZZ9.
+         01 WS-XM-ED      PIC -ZZZZZ9.
+         01 WS-YM-ED      PIC -ZZZZZ9.
+
+        PROCEDURE DIVISION.
+        MAIN-LOGIC.
+            EXEC CICS SEND TEXT
+                FROM (WS-PROMPT-TEXT)
+                LENGTH (LENGTH OF WS-PROMPT-TEXT)
+                ERASE
+            END-EXEC
+
+            MOVE 60 TO WS-RECEIVE-LEN
+            EXEC CICS RECEIVE
+                INTO (WS-INPUT-AREA)
+                LENGTH (WS-RECEIVE-LEN)
+            END-EXEC
+
+            PERFORM PARSE-INPUT
+            IF UNSTRING-BAD
+                MOVE "ERR" TO WS-VERDICT
+            ELSE
+                PERFORM TEST-SIGHTLINE
+            END-IF
+            PERFORM SEND-RESULT
+
+            EXEC CICS RETURN END-EXEC.
+
+        PARSE-INPUT.
+            SET UNSTRING-OK TO TRUE
+            MOVE 1 TO WS-PARSE-PTR
+            UNSTRING WS-INPUT-AREA DELIMITED BY ALL SPACE
+                INTO X1 Y1 X2 Y2 XM YM
+                WITH POINTER WS-PARSE-PTR
+            END-UNSTRING
+            IF X1 NOT NUMERIC OR Y1 NOT NUMERIC
+                    OR X2 NOT NUMERIC OR Y2 NOT NUMERIC
+                    OR XM NOT NUMERIC OR YM NOT NUMERIC
+                SET UNSTRING-BAD TO TRUE
+            END-IF.
+
+        TEST-SIGHTLINE.
+            SET COMPUTE-OK TO TRUE
+            COMPUTE ABC = XM * Y1 - YM * X1
+                ON SIZE ERROR
+                    SET COMPUTE-OVERFLOW TO TRUE
+            END-COMPUTE
+            COMPUTE ABD = XM * Y2 - YM * X2
+                ON SIZE ERROR
+                    SET COMPUTE-OVERFLOW TO TRUE
+            END-COMPUTE
+            COMPUTE CDA = (X2 - X1) * (-Y1) - (Y2 - Y1) * (-X1)
+                ON SIZE ERROR
+                    SET COMPUTE-OVERFLOW TO TRUE
+            END-COMPUTE
+            COMPUTE CDB = (X2 - X1) * (YM - Y1) - (Y2 - Y1) * (XM - X1)
+                ON SIZE ERROR
+                    SET COMPUTE-OVERFLOW TO TRUE
+            END-COMPUTE
+
+            IF COMPUTE-OVERFLOW
+                MOVE "ERR" TO WS-VERDICT
+                EXIT PARAGRAPH
+            END-IF
+
+            MOVE "YES" TO WS-VERDICT
+            IF (((ABC IS > 0 AND ABD IS < 0) OR
+                (ABC IS < 0 AND ABD IS > 0))
+                AND ((CDA IS > 0 AND CDB IS < 0) OR
+                (CDA IS < 0 AND CDB IS > 0)))
+                MOVE "NO" TO WS-VERDICT
+            ELSE
+                IF ((ABC IS = 0) AND ((0 IS <= X1 OR XM IS <= X1)
+                    AND (X1 IS <= 0 OR X1 IS <= XM)
+                    AND (0 IS <= Y1 OR YM IS <= Y1)
+                    AND (Y1 IS <= 0 OR Y1 IS <= YM)))
+                    MOVE "NO" TO WS-VERDICT
+                ELSE
+                    IF ((ABD IS = 0) AND ((0 IS <= X2 OR XM <= X2)
+                        AND (X2 <= 0 OR X2 <= XM)
+                        AND (0 <= Y2 OR YM <= Y2)
+                        AND (Y2 <= 0 OR Y2 <= YM)))
+                        MOVE "NO" TO WS-VERDICT
+                    ELSE
+                        IF ((CDA IS = 0) AND ((X1 <= 0 OR X2 <= 0)
+                            AND (0 <= X1 OR 0 <= X2)
+                            AND (Y1 <= 0 OR Y2 <= 0)
+                            AND (0 <= Y1 OR 0 <= Y2)))
+                            MOVE "NO" TO WS-VERDICT
+                        ELSE
+                            IF ((CDB IS = 0) AND
+                                ((X1 <= XM OR X2 <= XM)
+                                AND (XM <= X1 OR XM <= X2)
+                                AND (Y1 <= YM OR Y2 <= YM)
+                                AND (YM <= Y1 OR YM <= Y2)))
+                                MOVE "NO" TO WS-VERDICT
+                            END-IF
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+
+        SEND-RESULT.
+            MOVE X1 TO WS-X1-ED
+            MOVE Y1 TO WS-Y1-ED
+            MOVE X2 TO WS-X2-ED
+            MOVE Y2 TO WS-Y2-ED
+            MOVE XM TO WS-XM-ED
+            MOVE YM TO WS-YM-ED
+            MOVE SPACES TO WS-RESULT-LINE
+            STRING "X1=" WS-X1-ED " Y1=" WS-Y1-ED
+                " X2=" WS-X2-ED " Y2=" WS-Y2-ED
+                " XM=" WS-XM-ED " YM=" WS-YM-ED
+                "   CLEAR=" WS-VERDICT
+                DELIMITED BY SIZE INTO WS-RESULT-LINE
+            EXEC CICS SEND TEXT
+                FROM (WS-RESULT-LINE)
+                LENGTH (LENGTH OF WS-RESULT-LINE)
+                ERASE
+            END-EXEC.
+
+        END PROGRAM HARRYINQ.
