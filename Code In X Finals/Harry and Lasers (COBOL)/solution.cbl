@@ -1,104 +1,684 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. HARRY_LASERS.
 
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. HARRY_LASERS.
-      
-      ENVIRONMENT DIVISION.
-      INPUT-OUTPUT SECTION. 
-      FILE-CONTROL. 
-      SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL. 
-      
-      DATA DIVISION.
-        FILE SECTION.
-        FD SYSIN.
-      
-        01 ln PIC X(255).
-            88 EOF VALUE HIGH-VALUES.
-                WORKING-STORAGE SECTION.
-        01 NUM_TESTS    PIC 9(3).
-        01 X1           PIC S9(6).
-        01 Y1           PIC S9(6).
-        01 X2           PIC S9(6).
-        01 Y2           PIC S9(6).
-        01 XM           PIC S9(6).
-        01 YM           PIC S9(6).
-        01 T            PIC S9(6).
-        01 ABC          PIC S9(36).
-        01 ABD          PIC S9(36).
-        01 CDA          PIC S9(36).
-        01 CDB          PIC S9(36).
-        01 TEMP         PIC S9(5).
-      
-      PROCEDURE DIVISION.
-      OPEN INPUT SYSIN
-      READ SYSIN
-      AT END SET EOF TO TRUE
-      END-READ
-      MOVE ln TO T     
-          PERFORM INTERSECT 1 TIMES
-          EXIT.    
-          INTERSECT.
-
-           PERFORM T TIMES 
-           READ SYSIN
-             AT END SET EOF TO TRUE
-           END-READ
-
-           UNSTRING ln
-          DELIMITED BY ALL SPACE
-          INTO X1
-               Y1
-               X2
-               Y2
-               XM
-               YM
-
-
-          COMPUTE ABC = XM * Y1 - YM * X1
-          COMPUTE ABD = XM * Y2 - YM * X2
-          COMPUTE CDA = (X2 - X1) * (-Y1) - (Y2 - Y1) * (-X1)
-          COMPUTE CDB = (X2 - X1) * (YM - Y1) - (Y2 - Y1) * (XM - X1)
-
-          IF (((ABC IS > 0 AND ABD IS < 0) OR (ABC IS < 0 AND ABD IS > 0))
-          AND ((CDA IS > 0 AND CDB IS < 0) OR (CDA IS < 0 AND CDB IS > 0 )))
-                DISPLAY "NO"
-
-
-          ELSE
-            IF ((ABC IS= 0) AND ((0 IS <= X1 OR XM IS<= X1) AND
-          (X1 IS<= 0 OR X1 IS<= XM)
-            AND (0 IS<= Y1 OR YM IS<= Y1) AND (Y1 IS<= 0 OR Y1 IS<= YM)))
-                DISPLAY "NO"
-
-          ELSE
-
-
-            IF ((ABD IS = 0) AND ((0 IS <= X2 OR XM <= X2) AND
-          (X2 <= 0 OR X2 <= XM)
-            AND (0 <= Y2 OR YM <= Y2) AND (Y2 <= 0 OR Y2 <= YM)))
-                DISPLAY "NO"
-
-          ELSE
-
-
-            IF (( CDA IS = 0) AND ((X1 <= 0 OR X2 <= 0) AND
-          (0 <= X1 OR 0 <= X2) AND
-            (Y1 <= 0 OR Y2 <= 0) AND (0 <= Y1 OR 0 <= Y2)))
-                DISPLAY "NO"
-
-          ELSE
-
-
-            IF ((CDB IS = 0) AND ((X1 <= XM OR X2 <=XM) AND
-          (XM <= X1 OR XM <= X2) AND
-            (Y1 <= YM OR Y2 <= YM) AND (YM <= Y1 OR YM <= Y2)))
-                DISPLAY "NO"
-
-           ELSE
-
-
-            DISPLAY "YES"
-             END-PERFORM
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+            SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT"
+                ORGANIZATION LINE SEQUENTIAL
+                FILE STATUS IS WS-CHKPT-STATUS.
+            SELECT REPORTOUT ASSIGN TO "REPORTOUT"
+                ORGANIZATION LINE SEQUENTIAL.
+            SELECT OBSTRMASTER ASSIGN TO "OBSTRMASTER"
+                ORGANIZATION INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS MAST-ZONE-ID
+                FILE STATUS IS WS-MASTER-STATUS.
+            SELECT REJECTFILE ASSIGN TO "REJECTFILE"
+                ORGANIZATION LINE SEQUENTIAL.
+            SELECT CSVOUT ASSIGN TO "CSVOUT"
+                ORGANIZATION LINE SEQUENTIAL.
+            SELECT ALERTFILE ASSIGN TO "ALERTFILE"
+                ORGANIZATION LINE SEQUENTIAL.
 
+        DATA DIVISION.
+         FILE SECTION.
+         FD SYSIN.
+         01 ln PIC X(255).
+
+         FD CHECKPOINT-FILE.
+         01 CHKPT-REC PIC 9(6).
+
+         FD REPORTOUT.
+         01 REPORT-REC PIC X(132).
+
+         FD OBSTRMASTER.
+         01 MASTER-REC.
+             05 MAST-ZONE-ID      PIC 9(4).
+             05 MAST-NUM-SEGMENTS PIC 9(3).
+             05 MAST-SEGMENT OCCURS 20 TIMES.
+                10 MAST-X1 PIC S9(6).
+                10 MAST-Y1 PIC S9(6).
+                10 MAST-X2 PIC S9(6).
+                10 MAST-Y2 PIC S9(6).
+
+         FD REJECTFILE.
+         01 REJECT-REC PIC X(310).
+
+         FD CSVOUT.
+         01 CSV-REC PIC X(132).
+
+         FD ALERTFILE.
+         01 ALERT-REC PIC X(132).
+
+         WORKING-STORAGE SECTION.
+         01 WS-EOF-SW PIC X VALUE "N".
+             88 EOF VALUE "Y".
+         01 WS-CHKPT-STATUS PIC XX.
+         01 WS-MASTER-STATUS PIC XX.
+         01 WS-ZONE-ID PIC 9(4).
+         01 WS-UNSTRING-SW PIC X VALUE "N".
+             88 UNSTRING-OK VALUE "N".
+             88 UNSTRING-BAD VALUE "Y".
+         01 WS-CASE-NUM-ED2 PIC Z(6).
+         01 WS-OVERFLOW-SW PIC X VALUE "N".
+             88 COMPUTE-OK VALUE "N".
+             88 COMPUTE-OVERFLOW VALUE "Y".
+
+         01 NUM_TESTS    PIC 9(3).
+         01 X1           PIC S9(6) VALUE ZERO.
+         01 Y1           PIC S9(6) VALUE ZERO.
+         01 X2           PIC S9(6) VALUE ZERO.
+         01 Y2           PIC S9(6) VALUE ZERO.
+         01 XM           PIC S9(6) VALUE ZERO.
+         01 YM           PIC S9(6) VALUE ZERO.
+         01 T            PIC S9(6).
+         01 ABC          PIC S9(36).
+         01 ABD          PIC S9(36).
+         01 CDA          PIC S9(36).
+         01 CDB          PIC S9(36).
+         01 TEMP         PIC S9(5).
+
+         01 WS-CASE-NUM            PIC S9(6) VALUE ZERO.
+         01 WS-RESTART-CASE        PIC S9(6) VALUE ZERO.
+         01 WS-CHECKPOINT-INTERVAL PIC S9(6) VALUE 100.
+         01 WS-LINES-READ          PIC S9(6) VALUE ZERO.
+         01 WS-CONTROL-MISMATCH    PIC X VALUE "N".
+             88 CONTROL-TOTAL-OK VALUE "N".
+             88 CONTROL-TOTAL-BAD VALUE "Y".
+         01 WS-ANY-REJECTS         PIC X VALUE "N".
+             88 ANY-REJECTS-FOUND VALUE "Y".
+         01 WS-HEADER-SW           PIC X VALUE "N".
+             88 HEADER-OK VALUE "N".
+             88 HEADER-BAD VALUE "Y".
+         01 WS-YES-COUNT           PIC 9(6) VALUE ZERO.
+         01 WS-NO-COUNT            PIC 9(6) VALUE ZERO.
+         01 WS-ERR-COUNT           PIC 9(6) VALUE ZERO.
+         01 WS-YES-COUNT-ED        PIC Z(5)9.
+         01 WS-NO-COUNT-ED         PIC Z(5)9.
+         01 WS-ERR-COUNT-ED        PIC Z(5)9.
+
+         01 WS-UNIT-CODE           PIC X(2) VALUE "MM".
+         01 WS-FIRST-TOKEN         PIC X(4).
+         01 WS-PEEK-PTR            PIC 9(4).
+         01 WS-CONV-TEMP           PIC S9(8)V99.
+         01 WS-CORRIDOR-SW         PIC X VALUE "N".
+             88 CORRIDOR-MODE VALUE "Y".
+         01 WS-MODE-TOKEN          PIC X(8).
+
+         01 WS-VERDICT             PIC X(3).
+         01 WS-RUN-DATE            PIC X(10).
+         01 WS-START-TS            PIC X(26).
+         01 WS-END-TS              PIC X(26).
+         01 WS-PAGE-NUM            PIC 9(4) VALUE ZERO.
+         01 WS-LINE-COUNT          PIC 9(3) VALUE 99.
+         01 WS-LINES-PER-PAGE      PIC 9(3) VALUE 50.
+
+         01 WS-SEG-PTR             PIC 9(4).
+         01 WS-NUM-SEGMENTS        PIC 9(3).
+         01 WS-HIT-SEGMENT         PIC 9(3) VALUE ZERO.
+
+         01 WS-LAST-ZONE-SW        PIC X VALUE "N".
+             88 LAST-ZONE-CACHED VALUE "Y".
+         01 WS-LAST-ZONE-ID        PIC 9(4) VALUE ZERO.
+         01 WS-CACHED-NUM-SEGMENTS PIC 9(3) VALUE ZERO.
+         01 WS-CACHED-TABLE.
+             05 WS-CACHED-SEGMENT OCCURS 20 TIMES
+                                   INDEXED BY CACHE-IDX.
+                10 CACHED-X1 PIC S9(6).
+                10 CACHED-Y1 PIC S9(6).
+                10 CACHED-X2 PIC S9(6).
+                10 CACHED-Y2 PIC S9(6).
+         01 WS-SEGMENT-TABLE.
+             05 WS-SEGMENT OCCURS 20 TIMES INDEXED BY SEG-IDX.
+                10 SEG-X1 PIC S9(6).
+                10 SEG-Y1 PIC S9(6).
+                10 SEG-X2 PIC S9(6).
+                10 SEG-Y2 PIC S9(6).
+
+         01 WS-CASE-NUM-ED         PIC 9(6).
+         01 WS-HIT-SEG-ED          PIC Z(3).
+         01 WS-ZONE-ID-ED          PIC Z(4).
+         01 WS-X1-ED               PIC -ZZZZZ9.
+         01 WS-Y1-ED               PIC -ZZZZZ9.
+         01 WS-X2-ED               PIC -ZZZZZ9.
+         01 WS-Y2-ED               PIC -ZZZZZ9.
+         01 WS-XM-ED               PIC -ZZZZZ9.
+         01 WS-YM-ED               PIC -ZZZZZ9.
+
+        PROCEDURE DIVISION.
+        MAIN-LOGIC.
+            PERFORM INITIALIZE-RUN
+            IF HEADER-OK
+                PERFORM PROCESS-CASES
+                PERFORM WRITE-SUMMARY-TRAILER
+                PERFORM RESET-CHECKPOINT
+            END-IF
+            PERFORM SET-RETURN-CODE
             CLOSE SYSIN
+            CLOSE REPORTOUT
+            CLOSE OBSTRMASTER
+            CLOSE REJECTFILE
+            CLOSE CSVOUT
+            CLOSE ALERTFILE
             STOP RUN.
-      
+
+        SET-RETURN-CODE.
+            IF HEADER-BAD
+                MOVE 8 TO RETURN-CODE
+            ELSE
+                IF WS-LINES-READ = ZERO
+                    MOVE 4 TO RETURN-CODE
+                ELSE
+                    IF CONTROL-TOTAL-BAD OR ANY-REJECTS-FOUND
+                        MOVE 8 TO RETURN-CODE
+                    ELSE
+                        MOVE 0 TO RETURN-CODE
+                    END-IF
+                END-IF
+            END-IF.
+
+        INITIALIZE-RUN.
+            OPEN INPUT SYSIN
+            OPEN OUTPUT REPORTOUT
+            OPEN INPUT OBSTRMASTER
+            OPEN OUTPUT REJECTFILE
+            OPEN OUTPUT CSVOUT
+            OPEN OUTPUT ALERTFILE
+            MOVE SPACES TO CSV-REC
+            STRING "CASE,X1,Y1,X2,Y2,XM,YM,VERDICT,SEG,ZONE"
+                DELIMITED BY SIZE INTO CSV-REC
+            WRITE CSV-REC
+            MOVE FUNCTION CURRENT-DATE TO WS-START-TS
+            MOVE WS-START-TS (1:10) TO WS-RUN-DATE
+            PERFORM LOAD-CHECKPOINT
+            READ SYSIN
+                AT END SET EOF TO TRUE
+            END-READ
+            PERFORM VALIDATE-HEADER-LINE.
+
+        VALIDATE-HEADER-LINE.
+            SET HEADER-OK TO TRUE
+            IF EOF
+                SET HEADER-BAD TO TRUE
+                MOVE SPACES TO REPORT-REC
+                STRING "** INVALID HEADER - NUM_TESTS RECORD IS MISSING"
+                    DELIMITED BY SIZE INTO REPORT-REC
+                WRITE REPORT-REC
+            ELSE
+                IF ln (1:1) NOT NUMERIC
+                    SET HEADER-BAD TO TRUE
+                    MOVE SPACES TO REPORT-REC
+                    STRING "** INVALID HEADER - NUM_TESTS NOT NUMERIC: "
+                        ln (1:6)
+                        DELIMITED BY SIZE INTO REPORT-REC
+                    WRITE REPORT-REC
+                ELSE
+                    MOVE ln TO T
+                    IF T = ZERO
+                        SET HEADER-BAD TO TRUE
+                        MOVE SPACES TO REPORT-REC
+                        STRING "** INVALID HEADER - NUM_TESTS IS ZERO"
+                            DELIMITED BY SIZE INTO REPORT-REC
+                        WRITE REPORT-REC
+                    END-IF
+                END-IF
+            END-IF.
+
+        LOAD-CHECKPOINT.
+            OPEN INPUT CHECKPOINT-FILE
+            IF WS-CHKPT-STATUS EQUAL "00"
+                READ CHECKPOINT-FILE
+                    AT END CONTINUE
+                END-READ
+                MOVE CHKPT-REC TO WS-RESTART-CASE
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+
+        PROCESS-CASES.
+            PERFORM VARYING WS-CASE-NUM FROM 1 BY 1
+                UNTIL WS-CASE-NUM > T
+                READ SYSIN
+                    AT END SET EOF TO TRUE
+                END-READ
+                IF NOT EOF
+                    ADD 1 TO WS-LINES-READ
+                    IF WS-CASE-NUM > WS-RESTART-CASE
+                        PERFORM EVALUATE-CASE
+                    END-IF
+                    IF FUNCTION MOD (WS-CASE-NUM
+                            WS-CHECKPOINT-INTERVAL) EQUAL ZERO
+                        PERFORM WRITE-CHECKPOINT
+                    END-IF
+                END-IF
+            END-PERFORM
+            PERFORM CHECK-CONTROL-TOTAL.
+
+        CHECK-CONTROL-TOTAL.
+            IF WS-LINES-READ < T
+                SET CONTROL-TOTAL-BAD TO TRUE
+                MOVE SPACES TO REPORT-REC
+                STRING "** CONTROL TOTAL MISMATCH - NUM_TESTS="
+                    T " BUT ONLY " WS-LINES-READ
+                    " DATA LINES WERE FOUND"
+                    DELIMITED BY SIZE INTO REPORT-REC
+                WRITE REPORT-REC
+            ELSE
+                READ SYSIN
+                    AT END SET EOF TO TRUE
+                END-READ
+                IF NOT EOF
+                    SET CONTROL-TOTAL-BAD TO TRUE
+                    MOVE SPACES TO REPORT-REC
+                    STRING "** CONTROL TOTAL MISMATCH - NUM_TESTS="
+                        T " BUT EXTRA DATA LINES REMAIN IN SYSIN"
+                        DELIMITED BY SIZE INTO REPORT-REC
+                    WRITE REPORT-REC
+                END-IF
+            END-IF.
+
+        EVALUATE-CASE.
+            SET UNSTRING-OK TO TRUE
+            PERFORM PARSE-CASE-LINE
+            IF UNSTRING-BAD
+                MOVE "ERR" TO WS-VERDICT
+                PERFORM WRITE-REJECT-LINE
+                ADD 1 TO WS-ERR-COUNT
+            ELSE
+                SET COMPUTE-OK TO TRUE
+                PERFORM CONVERT-COORDS-TO-MM
+                MOVE ZERO TO WS-HIT-SEGMENT
+                PERFORM VARYING SEG-IDX FROM 1 BY 1
+                    UNTIL SEG-IDX > WS-NUM-SEGMENTS
+                        OR WS-HIT-SEGMENT NOT = ZERO
+                        OR COMPUTE-OVERFLOW
+                    PERFORM TEST-ONE-SEGMENT
+                END-PERFORM
+                IF COMPUTE-OVERFLOW
+                    MOVE "ERR" TO WS-VERDICT
+                    PERFORM WRITE-OVERFLOW-LINE
+                ELSE
+                    IF WS-HIT-SEGMENT = ZERO
+                        MOVE "YES" TO WS-VERDICT
+                    END-IF
+                END-IF
+                PERFORM WRITE-DETAIL-LINE
+            END-IF.
+
+        CONVERT-COORDS-TO-MM.
+            IF WS-UNIT-CODE EQUAL "IN"
+                COMPUTE WS-CONV-TEMP ROUNDED = XM * 25.4
+                    ON SIZE ERROR
+                        SET COMPUTE-OVERFLOW TO TRUE
+                END-COMPUTE
+                MOVE WS-CONV-TEMP TO XM
+                COMPUTE WS-CONV-TEMP ROUNDED = YM * 25.4
+                    ON SIZE ERROR
+                        SET COMPUTE-OVERFLOW TO TRUE
+                END-COMPUTE
+                MOVE WS-CONV-TEMP TO YM
+                IF WS-ZONE-ID EQUAL ZERO
+                    PERFORM VARYING SEG-IDX FROM 1 BY 1
+                        UNTIL SEG-IDX > WS-NUM-SEGMENTS
+                            OR COMPUTE-OVERFLOW
+                        COMPUTE WS-CONV-TEMP ROUNDED =
+                            SEG-X1 (SEG-IDX) * 25.4
+                            ON SIZE ERROR
+                                SET COMPUTE-OVERFLOW TO TRUE
+                        END-COMPUTE
+                        MOVE WS-CONV-TEMP TO SEG-X1 (SEG-IDX)
+                        COMPUTE WS-CONV-TEMP ROUNDED =
+                            SEG-Y1 (SEG-IDX) * 25.4
+                            ON SIZE ERROR
+                                SET COMPUTE-OVERFLOW TO TRUE
+                        END-COMPUTE
+                        MOVE WS-CONV-TEMP TO SEG-Y1 (SEG-IDX)
+                        COMPUTE WS-CONV-TEMP ROUNDED =
+                            SEG-X2 (SEG-IDX) * 25.4
+                            ON SIZE ERROR
+                                SET COMPUTE-OVERFLOW TO TRUE
+                        END-COMPUTE
+                        MOVE WS-CONV-TEMP TO SEG-X2 (SEG-IDX)
+                        COMPUTE WS-CONV-TEMP ROUNDED =
+                            SEG-Y2 (SEG-IDX) * 25.4
+                            ON SIZE ERROR
+                                SET COMPUTE-OVERFLOW TO TRUE
+                        END-COMPUTE
+                        MOVE WS-CONV-TEMP TO SEG-Y2 (SEG-IDX)
+                    END-PERFORM
+                END-IF
+            END-IF.
+
+        PARSE-CASE-LINE.
+            MOVE ZERO TO WS-ZONE-ID
+            MOVE "MM" TO WS-UNIT-CODE
+            MOVE "N" TO WS-CORRIDOR-SW
+            MOVE 1 TO WS-PEEK-PTR
+            UNSTRING ln DELIMITED BY ALL SPACE
+                INTO WS-FIRST-TOKEN
+                WITH POINTER WS-PEEK-PTR
+            END-UNSTRING
+            IF WS-FIRST-TOKEN (1:2) EQUAL "IN"
+                OR WS-FIRST-TOKEN (1:2) EQUAL "MM"
+                MOVE WS-FIRST-TOKEN (1:2) TO WS-UNIT-CODE
+                MOVE WS-PEEK-PTR TO WS-SEG-PTR
+            ELSE
+                MOVE 1 TO WS-SEG-PTR
+            END-IF
+            MOVE WS-SEG-PTR TO WS-PEEK-PTR
+            UNSTRING ln DELIMITED BY ALL SPACE
+                INTO WS-MODE-TOKEN
+                WITH POINTER WS-PEEK-PTR
+            END-UNSTRING
+            IF WS-MODE-TOKEN (1:8) EQUAL "CORRIDOR"
+                SET CORRIDOR-MODE TO TRUE
+                MOVE WS-PEEK-PTR TO WS-SEG-PTR
+            END-IF
+            IF CORRIDOR-MODE
+                PERFORM PARSE-CORRIDOR-LINE
+            ELSE
+                MOVE ZERO TO XM YM WS-NUM-SEGMENTS
+                UNSTRING ln DELIMITED BY ALL SPACE
+                    INTO XM YM WS-NUM-SEGMENTS
+                    WITH POINTER WS-SEG-PTR
+                END-UNSTRING
+                IF XM NOT NUMERIC OR YM NOT NUMERIC
+                        OR WS-NUM-SEGMENTS NOT NUMERIC
+                    SET UNSTRING-BAD TO TRUE
+                ELSE
+                    IF WS-NUM-SEGMENTS = ZERO
+                        MOVE ZERO TO WS-ZONE-ID
+                        UNSTRING ln DELIMITED BY ALL SPACE
+                            INTO WS-ZONE-ID
+                            WITH POINTER WS-SEG-PTR
+                        END-UNSTRING
+                        IF WS-ZONE-ID NOT NUMERIC OR WS-ZONE-ID = ZERO
+                            SET UNSTRING-BAD TO TRUE
+                        ELSE
+                            PERFORM LOOKUP-ZONE-SEGMENTS
+                        END-IF
+                    ELSE
+                        IF WS-NUM-SEGMENTS > 20
+                            SET UNSTRING-BAD TO TRUE
+                        ELSE
+                            PERFORM VARYING SEG-IDX FROM 1 BY 1
+                                UNTIL SEG-IDX > WS-NUM-SEGMENTS
+                                    OR UNSTRING-BAD
+                                UNSTRING ln DELIMITED BY ALL SPACE
+                                    INTO SEG-X1 (SEG-IDX)
+                                         SEG-Y1 (SEG-IDX)
+                                         SEG-X2 (SEG-IDX)
+                                         SEG-Y2 (SEG-IDX)
+                                    WITH POINTER WS-SEG-PTR
+                                END-UNSTRING
+                                IF SEG-X1 (SEG-IDX) NOT NUMERIC
+                                        OR SEG-Y1 (SEG-IDX) NOT NUMERIC
+                                        OR SEG-X2 (SEG-IDX) NOT NUMERIC
+                                        OR SEG-Y2 (SEG-IDX) NOT NUMERIC
+                                    SET UNSTRING-BAD TO TRUE
+                                END-IF
+                            END-PERFORM
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+
+        PARSE-CORRIDOR-LINE.
+            MOVE 2 TO WS-NUM-SEGMENTS
+            MOVE ZERO TO XM YM
+            UNSTRING ln DELIMITED BY ALL SPACE
+                INTO XM YM
+                     SEG-X1 (1) SEG-Y1 (1) SEG-X2 (1) SEG-Y2 (1)
+                     SEG-X1 (2) SEG-Y1 (2) SEG-X2 (2) SEG-Y2 (2)
+                WITH POINTER WS-SEG-PTR
+            END-UNSTRING
+            IF XM NOT NUMERIC OR YM NOT NUMERIC
+                    OR SEG-X1 (1) NOT NUMERIC OR SEG-Y1 (1) NOT NUMERIC
+                    OR SEG-X2 (1) NOT NUMERIC OR SEG-Y2 (1) NOT NUMERIC
+                    OR SEG-X1 (2) NOT NUMERIC OR SEG-Y1 (2) NOT NUMERIC
+                    OR SEG-X2 (2) NOT NUMERIC OR SEG-Y2 (2) NOT NUMERIC
+                SET UNSTRING-BAD TO TRUE
+            END-IF.
+
+        WRITE-REJECT-LINE.
+            SET ANY-REJECTS-FOUND TO TRUE
+            MOVE WS-CASE-NUM TO WS-CASE-NUM-ED2
+            MOVE SPACES TO REJECT-REC
+            STRING "CASE " WS-CASE-NUM-ED2
+                " FAILED UNSTRING - RAW LINE: " ln
+                DELIMITED BY SIZE INTO REJECT-REC
+            WRITE REJECT-REC.
+
+        WRITE-OVERFLOW-LINE.
+            SET ANY-REJECTS-FOUND TO TRUE
+            MOVE WS-CASE-NUM TO WS-CASE-NUM-ED2
+            MOVE SPACES TO REJECT-REC
+            STRING "CASE " WS-CASE-NUM-ED2
+                " CROSS-PRODUCT OVERFLOW - RAW LINE: " ln
+                DELIMITED BY SIZE INTO REJECT-REC
+            WRITE REJECT-REC.
+
+        LOOKUP-ZONE-SEGMENTS.
+            IF LAST-ZONE-CACHED AND WS-ZONE-ID EQUAL WS-LAST-ZONE-ID
+                MOVE WS-CACHED-NUM-SEGMENTS TO WS-NUM-SEGMENTS
+                PERFORM VARYING SEG-IDX FROM 1 BY 1
+                    UNTIL SEG-IDX > WS-NUM-SEGMENTS
+                    MOVE CACHED-X1 (SEG-IDX) TO SEG-X1 (SEG-IDX)
+                    MOVE CACHED-Y1 (SEG-IDX) TO SEG-Y1 (SEG-IDX)
+                    MOVE CACHED-X2 (SEG-IDX) TO SEG-X2 (SEG-IDX)
+                    MOVE CACHED-Y2 (SEG-IDX) TO SEG-Y2 (SEG-IDX)
+                END-PERFORM
+            ELSE
+                MOVE WS-ZONE-ID TO MAST-ZONE-ID
+                READ OBSTRMASTER
+                    INVALID KEY
+                        MOVE ZERO TO WS-NUM-SEGMENTS
+                END-READ
+                IF WS-MASTER-STATUS EQUAL "00"
+                    IF MAST-NUM-SEGMENTS > 20
+                        SET UNSTRING-BAD TO TRUE
+                        MOVE ZERO TO WS-NUM-SEGMENTS
+                    ELSE
+                        MOVE MAST-NUM-SEGMENTS TO WS-NUM-SEGMENTS
+                        PERFORM VARYING SEG-IDX FROM 1 BY 1
+                            UNTIL SEG-IDX > WS-NUM-SEGMENTS
+                            MOVE MAST-X1 (SEG-IDX) TO SEG-X1 (SEG-IDX)
+                            MOVE MAST-Y1 (SEG-IDX) TO SEG-Y1 (SEG-IDX)
+                            MOVE MAST-X2 (SEG-IDX) TO SEG-X2 (SEG-IDX)
+                            MOVE MAST-Y2 (SEG-IDX) TO SEG-Y2 (SEG-IDX)
+                        END-PERFORM
+                    END-IF
+                ELSE
+                    MOVE ZERO TO WS-NUM-SEGMENTS
+                END-IF
+                IF UNSTRING-OK
+                    MOVE WS-ZONE-ID TO WS-LAST-ZONE-ID
+                    SET LAST-ZONE-CACHED TO TRUE
+                    MOVE WS-NUM-SEGMENTS TO WS-CACHED-NUM-SEGMENTS
+                    PERFORM VARYING SEG-IDX FROM 1 BY 1
+                        UNTIL SEG-IDX > WS-NUM-SEGMENTS
+                        MOVE SEG-X1 (SEG-IDX) TO CACHED-X1 (SEG-IDX)
+                        MOVE SEG-Y1 (SEG-IDX) TO CACHED-Y1 (SEG-IDX)
+                        MOVE SEG-X2 (SEG-IDX) TO CACHED-X2 (SEG-IDX)
+                        MOVE SEG-Y2 (SEG-IDX) TO CACHED-Y2 (SEG-IDX)
+                    END-PERFORM
+                END-IF
+            END-IF.
+
+        TEST-ONE-SEGMENT.
+            MOVE SEG-X1 (SEG-IDX) TO X1
+            MOVE SEG-Y1 (SEG-IDX) TO Y1
+            MOVE SEG-X2 (SEG-IDX) TO X2
+            MOVE SEG-Y2 (SEG-IDX) TO Y2
+
+            COMPUTE ABC = XM * Y1 - YM * X1
+                ON SIZE ERROR
+                    SET COMPUTE-OVERFLOW TO TRUE
+            END-COMPUTE
+            COMPUTE ABD = XM * Y2 - YM * X2
+                ON SIZE ERROR
+                    SET COMPUTE-OVERFLOW TO TRUE
+            END-COMPUTE
+            COMPUTE CDA = (X2 - X1) * (-Y1) - (Y2 - Y1) * (-X1)
+                ON SIZE ERROR
+                    SET COMPUTE-OVERFLOW TO TRUE
+            END-COMPUTE
+            COMPUTE CDB = (X2 - X1) * (YM - Y1) - (Y2 - Y1) * (XM - X1)
+                ON SIZE ERROR
+                    SET COMPUTE-OVERFLOW TO TRUE
+            END-COMPUTE
+
+            IF COMPUTE-OVERFLOW
+                EXIT PARAGRAPH
+            END-IF
+
+            IF (((ABC IS > 0 AND ABD IS < 0) OR
+                (ABC IS < 0 AND ABD IS > 0))
+                AND ((CDA IS > 0 AND CDB IS < 0) OR
+                (CDA IS < 0 AND CDB IS > 0)))
+                MOVE "NO" TO WS-VERDICT
+                MOVE SEG-IDX TO WS-HIT-SEGMENT
+            ELSE
+                IF ((ABC IS = 0) AND ((0 IS <= X1 OR XM IS <= X1)
+                    AND (X1 IS <= 0 OR X1 IS <= XM)
+                    AND (0 IS <= Y1 OR YM IS <= Y1)
+                    AND (Y1 IS <= 0 OR Y1 IS <= YM)))
+                    MOVE "NO" TO WS-VERDICT
+                    MOVE SEG-IDX TO WS-HIT-SEGMENT
+                ELSE
+                    IF ((ABD IS = 0) AND ((0 IS <= X2 OR XM <= X2)
+                        AND (X2 <= 0 OR X2 <= XM)
+                        AND (0 <= Y2 OR YM <= Y2)
+                        AND (Y2 <= 0 OR Y2 <= YM)))
+                        MOVE "NO" TO WS-VERDICT
+                        MOVE SEG-IDX TO WS-HIT-SEGMENT
+                    ELSE
+                        IF ((CDA IS = 0) AND ((X1 <= 0 OR X2 <= 0)
+                            AND (0 <= X1 OR 0 <= X2)
+                            AND (Y1 <= 0 OR Y2 <= 0)
+                            AND (0 <= Y1 OR 0 <= Y2)))
+                            MOVE "NO" TO WS-VERDICT
+                            MOVE SEG-IDX TO WS-HIT-SEGMENT
+                        ELSE
+                            IF ((CDB IS = 0) AND
+                                ((X1 <= XM OR X2 <= XM)
+                                AND (XM <= X1 OR XM <= X2)
+                                AND (Y1 <= YM OR Y2 <= YM)
+                                AND (YM <= Y1 OR YM <= Y2)))
+                                MOVE "NO" TO WS-VERDICT
+                                MOVE SEG-IDX TO WS-HIT-SEGMENT
+                            END-IF
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+
+        WRITE-REPORT-HEADERS.
+            ADD 1 TO WS-PAGE-NUM
+            MOVE SPACES TO REPORT-REC
+            STRING "HARRY_LASERS SIGHTLINE INTERSECTION REPORT"
+                DELIMITED BY SIZE INTO REPORT-REC
+            WRITE REPORT-REC
+            MOVE SPACES TO REPORT-REC
+            STRING "RUN DATE: " WS-RUN-DATE
+                "   PAGE: " WS-PAGE-NUM
+                DELIMITED BY SIZE INTO REPORT-REC
+            WRITE REPORT-REC
+            MOVE SPACES TO REPORT-REC
+            STRING "CASE    X1     Y1     X2     Y2     XM"
+                "     YM   VERDICT  SEG  ZONE"
+                DELIMITED BY SIZE INTO REPORT-REC
+            WRITE REPORT-REC
+            MOVE ZERO TO WS-LINE-COUNT.
+
+        WRITE-DETAIL-LINE.
+            IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                PERFORM WRITE-REPORT-HEADERS
+            END-IF
+            MOVE WS-CASE-NUM TO WS-CASE-NUM-ED
+            MOVE X1 TO WS-X1-ED
+            MOVE Y1 TO WS-Y1-ED
+            MOVE X2 TO WS-X2-ED
+            MOVE Y2 TO WS-Y2-ED
+            MOVE XM TO WS-XM-ED
+            MOVE YM TO WS-YM-ED
+            MOVE WS-HIT-SEGMENT TO WS-HIT-SEG-ED
+            MOVE WS-ZONE-ID TO WS-ZONE-ID-ED
+            MOVE SPACES TO REPORT-REC
+            STRING WS-CASE-NUM-ED " " WS-X1-ED " " WS-Y1-ED " "
+                WS-X2-ED " " WS-Y2-ED " " WS-XM-ED " " WS-YM-ED
+                "   " WS-VERDICT "    " WS-HIT-SEG-ED
+                "  " WS-ZONE-ID-ED
+                DELIMITED BY SIZE INTO REPORT-REC
+            WRITE REPORT-REC
+            MOVE SPACES TO CSV-REC
+            STRING FUNCTION TRIM (WS-CASE-NUM-ED) ","
+                FUNCTION TRIM (WS-X1-ED) ","
+                FUNCTION TRIM (WS-Y1-ED) ","
+                FUNCTION TRIM (WS-X2-ED) ","
+                FUNCTION TRIM (WS-Y2-ED) ","
+                FUNCTION TRIM (WS-XM-ED) ","
+                FUNCTION TRIM (WS-YM-ED) ","
+                FUNCTION TRIM (WS-VERDICT) ","
+                FUNCTION TRIM (WS-HIT-SEG-ED) ","
+                FUNCTION TRIM (WS-ZONE-ID-ED)
+                DELIMITED BY SIZE INTO CSV-REC
+            WRITE CSV-REC
+            ADD 1 TO WS-LINE-COUNT
+            IF WS-VERDICT EQUAL "YES"
+                ADD 1 TO WS-YES-COUNT
+            ELSE
+                IF WS-VERDICT EQUAL "NO "
+                    ADD 1 TO WS-NO-COUNT
+                    PERFORM WRITE-ALERT-LINE
+                ELSE
+                    ADD 1 TO WS-ERR-COUNT
+                END-IF
+            END-IF.
+
+        WRITE-ALERT-LINE.
+            MOVE SPACES TO ALERT-REC
+            STRING "BLOCKED SIGHTLINE - CASE " WS-CASE-NUM-ED
+                " ZONE " WS-ZONE-ID-ED
+                " SEG " WS-HIT-SEG-ED
+                " XM=" WS-XM-ED " YM=" WS-YM-ED
+                DELIMITED BY SIZE INTO ALERT-REC
+            WRITE ALERT-REC.
+
+        WRITE-SUMMARY-TRAILER.
+            MOVE WS-YES-COUNT TO WS-YES-COUNT-ED
+            MOVE WS-NO-COUNT TO WS-NO-COUNT-ED
+            MOVE WS-ERR-COUNT TO WS-ERR-COUNT-ED
+            MOVE SPACES TO REPORT-REC
+            STRING "----------------------------------------"
+                DELIMITED BY SIZE INTO REPORT-REC
+            WRITE REPORT-REC
+            MOVE SPACES TO REPORT-REC
+            STRING "RUN SUMMARY - CASES PROCESSED: " WS-LINES-READ
+                DELIMITED BY SIZE INTO REPORT-REC
+            WRITE REPORT-REC
+            MOVE SPACES TO REPORT-REC
+            STRING "  CLEAR (YES)=" WS-YES-COUNT-ED
+                "  BLOCKED (NO)=" WS-NO-COUNT-ED
+                "  ERRORS=" WS-ERR-COUNT-ED
+                DELIMITED BY SIZE INTO REPORT-REC
+            WRITE REPORT-REC
+            MOVE FUNCTION CURRENT-DATE TO WS-END-TS
+            MOVE SPACES TO REPORT-REC
+            STRING "RUN STATS - START=" WS-START-TS
+                " END=" WS-END-TS
+                DELIMITED BY SIZE INTO REPORT-REC
+            WRITE REPORT-REC.
+
+        WRITE-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE
+            MOVE WS-CASE-NUM TO CHKPT-REC
+            WRITE CHKPT-REC
+            CLOSE CHECKPOINT-FILE.
+
+        RESET-CHECKPOINT.
+            MOVE ZERO TO WS-CASE-NUM
+            PERFORM WRITE-CHECKPOINT.
+
+        END PROGRAM HARRY_LASERS.
